@@ -10,18 +10,42 @@
                   ORGANIZATION IS LINE SEQUENTIAL.
            SELECT userOutputFile ASSIGN TO "src/files/output.txt"
                   ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT accountFile ASSIGN TO "src/files/account.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT accountFile ASSIGN TO "src/files/account.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS acctUsername
+                  FILE STATUS IS accountFileStatus.
            SELECT profileFile ASSIGN TO "src/files/profile.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS profileFileStatus.
            SELECT tempProfileFileHandle ASSIGN TO "src/files/temp_profile.txt"
                   ORGANIZATION IS LINE SEQUENTIAL.
            SELECT connectionFile ASSIGN TO "src/files/connections.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS connectionFileStatus.
            SELECT tempConnectionFile ASSIGN TO "src/files/temp_connections.txt"
                   ORGANIZATION IS LINE SEQUENTIAL.
            SELECT establishedConnectionFile ASSIGN TO "src/files/established_connections.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS establishedConnectionFileStatus.
+           SELECT jobFile ASSIGN TO "src/files/jobs.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS jobFileStatus.
+           SELECT applicationFile ASSIGN TO "src/files/applications.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS applicationFileStatus.
+           SELECT skillFile ASSIGN TO "src/files/skills.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS skillFileStatus.
+           SELECT auditFile ASSIGN TO "src/files/audit.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS auditFileStatus.
+           SELECT messageFile ASSIGN TO "src/files/messages.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS messageFileStatus.
+           SELECT checkpointFile ASSIGN TO "src/files/checkpoint.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS checkpointFileStatus.
 
        DATA DIVISION.
 
@@ -33,14 +57,18 @@
            01  userOutputRecord               PIC X(100).
 
            FD  accountFile.
-           *> username (30) + password (30) padded/trailing in X(100)
-           01  accountRecord                  PIC X(100).
+           *> keyed on acctUsername; acctFiller keeps the record at the
+           *> historical 100-byte width used elsewhere in the file layouts
+           01  accountRecord.
+               05 acctUsername                PIC X(30).
+               05 acctPassword                PIC X(30).
+               05 acctFiller                  PIC X(40).
 
            FD  profileFile.
-           01  profileRecord                  PIC X(2000).
+           01  profileRecord                  PIC X(4200).
 
            FD  tempProfileFileHandle.
-           01  tempProfileFileRecord          PIC X(2000).
+           01  tempProfileFileRecord          PIC X(4200).
 
            FD  connectionFile.
            *> pending request: sender|recipient (30 + 1 + 30)
@@ -53,6 +81,31 @@
            *> established: userA|userB (30 + 1 + 30)
            01  establishedConnectionRecord    PIC X(61).
 
+           FD  jobFile.
+           *> jobId(6) + employer(30) + title(50) + description(150) +
+           *> location(50) + postedDate(10)
+           01  jobRecord                      PIC X(296).
+
+           FD  applicationFile.
+           *> username(30) + '|' + jobId(6) + '|' + appliedDate(10)
+           01  applicationRecord              PIC X(48).
+
+           FD  skillFile.
+           *> skillId(2) + skillName(50) + skillLink(100) + duration(20)
+           01  skillRecord                    PIC X(172).
+
+           FD  auditFile.
+           *> timestamp(14) + action(20) + actor(30) + detail(100), space-sep
+           01  auditRecord                    PIC X(167).
+
+           FD  messageFile.
+           *> sender(30) + '|' + recipient(30) + '|' + timestamp(14) + '|' + body(200)
+           01  messageRecord                  PIC X(277).
+
+           FD  checkpointFile.
+           *> in-progress step(30) + '|' + username(30)
+           01  checkpointRecord               PIC X(61).
+
        WORKING-STORAGE SECTION.
        *> ---------- General I/O ----------
            01  loginInput                         PIC X.
@@ -71,15 +124,25 @@
 
        *> ---------- Login / accounts ----------
            01  loginSuccessful                    PIC X VALUE "N".
-           01  inputUsername                      PIC X(30).
+           01  inputUsername                      PIC X(30) VALUE SPACES.
            01  inputPassword                      PIC X(30).
            01  foundAccount                       PIC X VALUE "N".
+           01  accountAlreadyExists               PIC X VALUE "N".
            01  currentAccount                     PIC X(100).
            01  currentUsername                    PIC X(30).
            01  currentPassword                    PIC X(30).
            01  quitProgram                        PIC X VALUE "N".
-           01  accountCount                       PIC 9 VALUE 0.
+           01  accountCount                       PIC 9(6) VALUE 0.
            01  endOfFile                          PIC X VALUE "N".
+           01  accountFileStatus                  PIC XX VALUE "00".
+           01  profileFileStatus                  PIC XX VALUE "00".
+           01  connectionFileStatus               PIC XX VALUE "00".
+           01  establishedConnectionFileStatus    PIC XX VALUE "00".
+           01  jobFileStatus                      PIC XX VALUE "00".
+           01  applicationFileStatus              PIC XX VALUE "00".
+           01  skillFileStatus                    PIC XX VALUE "00".
+           01  auditFileStatus                    PIC XX VALUE "00".
+           01  messageFileStatus                  PIC XX VALUE "00".
 
        *> ---------- Menus ----------
            01  menuChoice                         PIC X(100).
@@ -97,17 +160,20 @@
                02 major                           PIC X(30).
                02 graduationYear                  PIC 9(4).
                02 aboutMe                         PIC X(200).
-               02 experienceCount                 PIC 9 VALUE 0.
-               02 experience OCCURS 3 TIMES.
+               02 experienceCount                 PIC 99 VALUE 0.
+               02 experience OCCURS 10 TIMES.
                   03 expTitle                     PIC X(50).
                   03 expCompany                   PIC X(50).
                   03 expDates                     PIC X(30).
                   03 expDesc                      PIC X(100).
-               02 educationCount                  PIC 9 VALUE 0.
-               02 education OCCURS 3 TIMES.
+               02 educationCount                  PIC 99 VALUE 0.
+               02 education OCCURS 10 TIMES.
                   03 eduDegree                    PIC X(50).
                   03 eduUniversity                PIC X(50).
                   03 eduYears                     PIC X(20).
+               02 completedSkillsCount            PIC 9 VALUE 0.
+               02 completedSkills OCCURS 5 TIMES.
+                  03 completedSkillName           PIC X(50) VALUE SPACES.
 
        *> ---------- Profile helpers ----------
            01  profileValid                       PIC X VALUE "N".
@@ -120,10 +186,15 @@
            01  profileChoice                      PIC X(100).
            01  profileExit                        PIC X VALUE "N".
            01  updateChoice                       PIC X(100).
-           01  entryIndex                         PIC 9 VALUE 0.
-           01  j                                  PIC 9 VALUE 0.
+           01  entryIndex                         PIC 99 VALUE 0.
+           01  j                                  PIC 99 VALUE 0.
            01  tempString                         PIC X(100).
-           01  tempProfileRecord                  PIC X(2000).
+           01  entryNumDisplay                    PIC Z9.
+           01  countDisplay                       PIC Z9.
+           01  tempProfileRecord                  PIC X(4200).
+           01  expOffset                          PIC 9(4) VALUE 0.
+           01  eduOffset                          PIC 9(4) VALUE 0.
+           01  skillOffset                        PIC 9(4) VALUE 0.
            01  userFound                          PIC X VALUE "N".
            01  tempProfileFile                    PIC X(50) VALUE "src/files/temp_profile.txt".
 
@@ -133,6 +204,18 @@
            01  profileFound                       PIC X VALUE "N".
            01  originalUsername                   PIC X(30).
            01  targetUsername                     PIC X(30).
+           01  queryUniversity                    PIC X(50).
+           01  queryMajor                         PIC X(30).
+           01  queryGradYearFrom                  PIC 9(4).
+           01  queryGradYearTo                    PIC 9(4).
+           01  findModeChoice                     PIC X(100).
+           01  matchCount                         PIC 99 VALUE 0.
+           01  matchTable.
+               02 matchEntry OCCURS 20 TIMES.
+                  03 matchUsername                PIC X(30).
+                  03 matchFullName                 PIC X(61).
+           01  matchChoice                        PIC X(100).
+           01  matchIndex                         PIC 99 VALUE 0.
 
        *> ---------- Pending request (sender|recipient = 61) ----------
            01  connectionData.
@@ -153,6 +236,104 @@
            01  user1Username                      PIC X(30).
            01  user2Username                      PIC X(30).
 
+       *> ---------- Job board ----------
+           01  jobData.
+               05 jobId                           PIC 9(6).
+               05 jobEmployer                      PIC X(30).
+               05 jobTitle                         PIC X(50).
+               05 jobDescription                   PIC X(150).
+               05 jobLocation                      PIC X(50).
+               05 jobPostedDate                    PIC X(10).
+           01  jobCount                           PIC 9(6) VALUE 0.
+           01  nextJobId                          PIC 9(6) VALUE 0.
+           01  exitJobMenu                        PIC X VALUE "N".
+           01  jobMenuChoice                      PIC X(100).
+           01  jobSearchKeyword                   PIC X(50).
+           01  jobMatchFound                      PIC X VALUE "N".
+           01  recordMatchesKeyword               PIC X VALUE "N".
+           01  keywordMatchFound                  PIC X VALUE "N".
+           01  searchFieldValue                   PIC X(50).
+           01  searchNeedleLen                    PIC 9(4).
+           01  searchHaystackLen                  PIC 9(4).
+           01  searchScanPos                      PIC 9(4).
+           01  jobIdChoice                        PIC X(100).
+           01  jobIdWanted                        PIC 9(6).
+           01  jobFoundEmployer                   PIC X(30).
+           01  jobFoundTitle                      PIC X(50).
+           01  jobExists                          PIC X VALUE "N".
+
+       *> ---------- Job applications (username|jobId|date = 48) ----------
+           01  applicationData.
+               05 appUsername                      PIC X(30).
+               05 sep3                             PIC X  VALUE '|'.
+               05 appJobId                         PIC 9(6).
+               05 sep4                             PIC X  VALUE '|'.
+               05 appDate                          PIC X(10).
+           01  alreadyApplied                     PIC X VALUE "N".
+           01  applicationsFound                  PIC X VALUE "N".
+           01  todayDate                          PIC X(10).
+
+       *> ---------- Skill catalog ----------
+           01  skillData.
+               05 skillId                          PIC 9(2).
+               05 skillName                        PIC X(50).
+               05 skillLink                        PIC X(100).
+               05 skillDuration                    PIC X(20).
+           01  skillCatalogCount                  PIC 9(3) VALUE 0.
+           01  skillChoiceNum                     PIC 9(2).
+           01  skillAlreadyDone                   PIC X VALUE "N".
+           01  skillExists                        PIC X VALUE "N".
+
+       *> ---------- Audit trail ----------
+           01  auditData.
+               05 auditTimestamp                   PIC X(14).
+               05 auditSep1                         PIC X VALUE ' '.
+               05 auditAction                       PIC X(20).
+               05 auditSep2                         PIC X VALUE ' '.
+               05 auditActor                        PIC X(30).
+               05 auditSep3                         PIC X VALUE ' '.
+               05 auditDetail                       PIC X(100).
+
+       *> ---------- Direct messaging ----------
+           01  messageData.
+               05 msgSender                        PIC X(30).
+               05 msgSep1                           PIC X VALUE '|'.
+               05 msgRecipient                      PIC X(30).
+               05 msgSep2                           PIC X VALUE '|'.
+               05 msgTimestamp                      PIC X(14).
+               05 msgSep3                           PIC X VALUE '|'.
+               05 msgBody                           PIC X(200).
+           01  exitMessages                        PIC X VALUE "N".
+           01  messagesMenuChoice                  PIC X(100).
+           01  msgRecipientChoice                  PIC X(100).
+           01  msgBodyChoice                        PIC X(200).
+           01  msgConnectionFound                  PIC X VALUE "N".
+           01  inboxFound                          PIC X VALUE "N".
+           01  outboxFound                        PIC X VALUE "N".
+
+       *> ---------- Network / reporting batch job ----------
+           01  reportTotalProfiles                 PIC 9(6) VALUE 0.
+           01  reportCompleteProfiles               PIC 9(6) VALUE 0.
+           01  reportPendingConnections             PIC 9(6) VALUE 0.
+           01  reportAcceptedConnections            PIC 9(6) VALUE 0.
+           01  reportCountDisplay                   PIC ZZZ,ZZ9.
+           01  uniBreakdownCount                    PIC 99 VALUE 0.
+           01  uniBreakdown.
+               02 uniEntry OCCURS 50 TIMES.
+                  03 uniName                        PIC X(50).
+                  03 uniCount                       PIC 9(4).
+           01  uniFoundIndex                        PIC 99 VALUE 0.
+           01  uniAlreadyCounted                    PIC X VALUE "N".
+           01  reportPercent                        PIC 999.
+
+       *> ---------- Checkpoint / restart ----------
+           01  checkpointFileStatus                PIC XX VALUE "00".
+           01  checkpointData.
+               05 checkpointStep                   PIC X(30).
+               05 checkpointSep                     PIC X VALUE '|'.
+               05 checkpointUsername                PIC X(30).
+           01  checkpointFound                     PIC X VALUE "N".
+
        PROCEDURE DIVISION.
            OPEN INPUT userInputFile
            OPEN OUTPUT userOutputFile.
@@ -160,10 +341,21 @@
            MOVE "Welcome to inCollege by Team Wyoming!" TO messageVar
            PERFORM displayAndWrite.
 
+           PERFORM loadCheckpoint
+           IF checkpointFound = "Y"
+               MOVE SPACES TO messageVar
+               STRING "A previous session for " DELIMITED BY SIZE
+                      FUNCTION TRIM(checkpointUsername) DELIMITED BY SIZE
+                      " was interrupted during " DELIMITED BY SIZE
+                      FUNCTION TRIM(checkpointStep) DELIMITED BY SIZE
+                      ". Log back in to resume." DELIMITED BY SIZE
+                 INTO messageVar
+               END-STRING
+               PERFORM displayAndWrite
+           END-IF
+
            MOVE "N" TO quitProgram
            PERFORM UNTIL quitProgram = "Y"
-               PERFORM countAccounts
-
                MOVE "Login or Quit? (L/Q)" TO messageVar
                PERFORM displayAndWrite
 
@@ -180,6 +372,9 @@
                        IF loginInput = "X" OR loginInput = "x"
                            PERFORM clearFiles
                        ELSE
+                       IF loginInput = "R" OR loginInput = "r"
+                           PERFORM runNetworkReport
+                       ELSE
                        IF loginInput = "L" OR loginInput = "l"
                            MOVE "Are you a new user? (Y/N)" TO messageVar
                            PERFORM displayAndWrite
@@ -189,14 +384,10 @@
                                NOT AT END
                                    MOVE userInputRecord TO loginInput
                                    IF loginInput = "Y" OR loginInput = "y"
-                                       IF accountCount >= 5
-                                           MOVE "All permitted accounts have been created, please come back later." TO messageVar
-                                           PERFORM displayAndWrite
-                                       ELSE
-                                           PERFORM newUserRegistration
-                                           IF passwordValid = "Y" AND quitProgram = "N"
-                                               PERFORM postLoginMenu
-                                           END-IF
+                                       PERFORM newUserRegistration
+                                       IF passwordValid = "Y" AND quitProgram = "N"
+                                              AND accountAlreadyExists = "N"
+                                           PERFORM resumeOrShowMenu
                                        END-IF
                                    ELSE
                                    IF loginInput = "N" OR loginInput = "n"
@@ -207,6 +398,7 @@
                        END-IF
                        END-IF
                        END-IF
+                       END-IF
                END-READ
            END-PERFORM.
 
@@ -222,14 +414,126 @@
            WRITE userOutputRecord
            EXIT.
 
+       writeAuditEntry.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO auditTimestamp
+           PERFORM ensureAuditFileExists
+           OPEN EXTEND auditFile
+           WRITE auditRecord FROM auditData
+           CLOSE auditFile
+           EXIT.
+
+       *> Self-healing existence guards, one per LINE SEQUENTIAL data
+       *> file: OPEN EXTEND/INPUT on a file that has never been written
+       *> aborts the run (status 35) instead of just failing, so every
+       *> paragraph that may be the first to touch one of these files
+       *> PERFORMs the matching guard first (mirrors openAccountFileIO
+       *> below, adapted since LINE SEQUENTIAL has no OPEN I-O).
+       ensureProfileFileExists.
+           OPEN EXTEND profileFile
+           IF profileFileStatus = "35"
+               OPEN OUTPUT profileFile
+           END-IF
+           CLOSE profileFile
+           EXIT.
+
+       ensureConnectionFileExists.
+           OPEN EXTEND connectionFile
+           IF connectionFileStatus = "35"
+               OPEN OUTPUT connectionFile
+           END-IF
+           CLOSE connectionFile
+           EXIT.
+
+       ensureEstablishedConnectionFileExists.
+           OPEN EXTEND establishedConnectionFile
+           IF establishedConnectionFileStatus = "35"
+               OPEN OUTPUT establishedConnectionFile
+           END-IF
+           CLOSE establishedConnectionFile
+           EXIT.
+
+       ensureJobFileExists.
+           OPEN EXTEND jobFile
+           IF jobFileStatus = "35"
+               OPEN OUTPUT jobFile
+           END-IF
+           CLOSE jobFile
+           EXIT.
+
+       ensureApplicationFileExists.
+           OPEN EXTEND applicationFile
+           IF applicationFileStatus = "35"
+               OPEN OUTPUT applicationFile
+           END-IF
+           CLOSE applicationFile
+           EXIT.
+
+       ensureSkillFileExists.
+           OPEN EXTEND skillFile
+           IF skillFileStatus = "35"
+               OPEN OUTPUT skillFile
+           END-IF
+           CLOSE skillFile
+           EXIT.
+
+       ensureMessageFileExists.
+           OPEN EXTEND messageFile
+           IF messageFileStatus = "35"
+               OPEN OUTPUT messageFile
+           END-IF
+           CLOSE messageFile
+           EXIT.
+
+       ensureAuditFileExists.
+           OPEN EXTEND auditFile
+           IF auditFileStatus = "35"
+               OPEN OUTPUT auditFile
+           END-IF
+           CLOSE auditFile
+           EXIT.
+
+       openAccountFileIO.
+           OPEN I-O accountFile
+           IF accountFileStatus = "35"
+               OPEN OUTPUT accountFile
+               CLOSE accountFile
+               OPEN I-O accountFile
+           END-IF
+           EXIT.
+
+       *> Case-insensitive substring test: does searchFieldValue contain
+       *> jobSearchKeyword anywhere in it? Result comes back in
+       *> keywordMatchFound. Caller MOVEs the field to search into
+       *> searchFieldValue before PERFORMing this.
+       checkKeywordMatch.
+           MOVE "N" TO keywordMatchFound
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(jobSearchKeyword)) TO searchNeedleLen
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(searchFieldValue)) TO searchHaystackLen
+           IF searchNeedleLen > 0 AND searchNeedleLen <= searchHaystackLen
+               PERFORM VARYING searchScanPos FROM 1 BY 1
+                       UNTIL searchScanPos > searchHaystackLen - searchNeedleLen + 1
+                          OR keywordMatchFound = "Y"
+                   IF FUNCTION LOWER-CASE(searchFieldValue(searchScanPos:searchNeedleLen))
+                    = FUNCTION LOWER-CASE(FUNCTION TRIM(jobSearchKeyword))
+                       MOVE "Y" TO keywordMatchFound
+                   END-IF
+               END-PERFORM
+           END-IF
+           EXIT.
+
        countAccounts.
            MOVE 0 TO accountCount
            MOVE 'N' TO endOfFile
-           OPEN INPUT accountFile
+           PERFORM openAccountFileIO
            PERFORM UNTIL endOfFile = "Y"
-               READ accountFile
+               READ accountFile NEXT RECORD
                    AT END MOVE "Y" TO endOfFile
-                   NOT AT END ADD 1 TO accountCount
+                   NOT AT END
+                       IF accountFileStatus = "00"
+                           ADD 1 TO accountCount
+                       ELSE
+                           MOVE "Y" TO endOfFile
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE accountFile
@@ -246,12 +550,234 @@
            CLOSE establishedConnectionFile
            MOVE "All files cleared." TO messageVar
            PERFORM displayAndWrite
+
+           MOVE "CLEAR_FILES" TO auditAction
+           IF FUNCTION TRIM(inputUsername) = SPACES
+               MOVE "(pre-login)" TO auditActor
+           ELSE
+               MOVE inputUsername TO auditActor
+           END-IF
+           MOVE "account/profile/connection files cleared" TO auditDetail
+           PERFORM writeAuditEntry
+           EXIT.
+
+       runNetworkReport.
+           *> Off-hours network/reporting batch job: summarizes accounts,
+           *> profile completeness, connection status, and university
+           *> breakdown as of the moment it is run. accountRecord carries
+           *> no creation timestamp, so "new accounts" is reported as the
+           *> current total rather than a delta since the last run.
+           MOVE "=== NETWORK SUMMARY REPORT ===" TO messageVar
+           PERFORM displayAndWrite
+
+           PERFORM countAccounts
+           MOVE accountCount TO reportCountDisplay
+           MOVE SPACES TO messageVar
+           STRING "Total accounts: " DELIMITED BY SIZE
+                  FUNCTION TRIM(reportCountDisplay) DELIMITED BY SIZE
+             INTO messageVar
+           END-STRING
+           PERFORM displayAndWrite
+
+           *> Scan profileFile once: tally completeness and university breakdown
+           MOVE 0 TO reportTotalProfiles
+           MOVE 0 TO reportCompleteProfiles
+           MOVE 0 TO uniBreakdownCount
+           MOVE "N" TO endOfFile
+           PERFORM ensureProfileFileExists
+           OPEN INPUT profileFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ profileFile INTO profileRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END
+                       ADD 1 TO reportTotalProfiles
+                       IF profileRecord(91:50) NOT = SPACES
+                        AND profileRecord(141:30) NOT = SPACES
+                        AND profileRecord(171:4) NOT = "0000"
+                        AND profileRecord(171:4) NOT = SPACES
+                           ADD 1 TO reportCompleteProfiles
+                       END-IF
+
+                       MOVE "N" TO uniAlreadyCounted
+                       PERFORM VARYING uniFoundIndex FROM 1 BY 1
+                               UNTIL uniFoundIndex > uniBreakdownCount
+                           IF FUNCTION TRIM(uniName(uniFoundIndex)) =
+                              FUNCTION TRIM(profileRecord(91:50))
+                               ADD 1 TO uniCount(uniFoundIndex)
+                               MOVE "Y" TO uniAlreadyCounted
+                           END-IF
+                       END-PERFORM
+                       IF uniAlreadyCounted = "N" AND profileRecord(91:50) NOT = SPACES
+                        AND uniBreakdownCount < 50
+                           ADD 1 TO uniBreakdownCount
+                           MOVE profileRecord(91:50) TO uniName(uniBreakdownCount)
+                           MOVE 1 TO uniCount(uniBreakdownCount)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE profileFile
+
+           MOVE reportTotalProfiles TO reportCountDisplay
+           MOVE SPACES TO messageVar
+           STRING "Total profiles: " DELIMITED BY SIZE
+                  FUNCTION TRIM(reportCountDisplay) DELIMITED BY SIZE
+             INTO messageVar
+           END-STRING
+           PERFORM displayAndWrite
+
+           MOVE 0 TO reportPercent
+           IF reportTotalProfiles > 0
+               COMPUTE reportPercent = (reportCompleteProfiles * 100) / reportTotalProfiles
+           END-IF
+           MOVE reportCompleteProfiles TO reportCountDisplay
+           MOVE SPACES TO messageVar
+           STRING "Complete profiles (university/major/grad year filled in): "
+                  DELIMITED BY SIZE
+                  FUNCTION TRIM(reportCountDisplay) DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  reportPercent DELIMITED BY SIZE
+                  "%)" DELIMITED BY SIZE
+             INTO messageVar
+           END-STRING
+           PERFORM displayAndWrite
+
+           *> Pending vs accepted connections
+           MOVE 0 TO reportPendingConnections
+           MOVE "N" TO endOfFile
+           PERFORM ensureConnectionFileExists
+           OPEN INPUT connectionFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ connectionFile INTO connectionRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END ADD 1 TO reportPendingConnections
+               END-READ
+           END-PERFORM
+           CLOSE connectionFile
+
+           MOVE 0 TO reportAcceptedConnections
+           MOVE "N" TO endOfFile
+           PERFORM ensureEstablishedConnectionFileExists
+           OPEN INPUT establishedConnectionFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ establishedConnectionFile INTO establishedConnectionRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END ADD 1 TO reportAcceptedConnections
+               END-READ
+           END-PERFORM
+           CLOSE establishedConnectionFile
+           *> established connections are stored as both userA|userB and
+           *> userB|userA, so divide by two to get the accepted-pair count
+           DIVIDE reportAcceptedConnections BY 2 GIVING reportAcceptedConnections
+
+           MOVE reportPendingConnections TO reportCountDisplay
+           MOVE SPACES TO messageVar
+           STRING "Pending connection requests: " DELIMITED BY SIZE
+                  FUNCTION TRIM(reportCountDisplay) DELIMITED BY SIZE
+             INTO messageVar
+           END-STRING
+           PERFORM displayAndWrite
+
+           MOVE reportAcceptedConnections TO reportCountDisplay
+           MOVE SPACES TO messageVar
+           STRING "Accepted connections: " DELIMITED BY SIZE
+                  FUNCTION TRIM(reportCountDisplay) DELIMITED BY SIZE
+             INTO messageVar
+           END-STRING
+           PERFORM displayAndWrite
+
+           MOVE "University breakdown:" TO messageVar
+           PERFORM displayAndWrite
+           IF uniBreakdownCount = 0
+               MOVE "  (no profiles with a university on file)" TO messageVar
+               PERFORM displayAndWrite
+           ELSE
+               PERFORM VARYING uniFoundIndex FROM 1 BY 1
+                       UNTIL uniFoundIndex > uniBreakdownCount
+                   MOVE uniCount(uniFoundIndex) TO reportCountDisplay
+                   MOVE SPACES TO messageVar
+                   STRING "  " DELIMITED BY SIZE
+                          FUNCTION TRIM(uniName(uniFoundIndex)) DELIMITED BY SIZE
+                          ": " DELIMITED BY SIZE
+                          FUNCTION TRIM(reportCountDisplay) DELIMITED BY SIZE
+                     INTO messageVar
+                   END-STRING
+                   PERFORM displayAndWrite
+               END-PERFORM
+           END-IF
+
+           MOVE "REPORT" TO auditAction
+           MOVE "SYSTEM" TO auditActor
+           MOVE "network summary report generated" TO auditDetail
+           PERFORM writeAuditEntry
+           EXIT.
+
+       loadCheckpoint.
+           MOVE "N" TO checkpointFound
+           OPEN INPUT checkpointFile
+           IF checkpointFileStatus = "00"
+               READ checkpointFile INTO checkpointRecord
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE checkpointRecord TO checkpointData
+                       IF FUNCTION TRIM(checkpointStep) NOT = SPACES
+                           MOVE "Y" TO checkpointFound
+                       END-IF
+               END-READ
+               CLOSE checkpointFile
+           END-IF
+           EXIT.
+
+       saveCheckpoint.
+           OPEN OUTPUT checkpointFile
+           WRITE checkpointRecord FROM checkpointData
+           CLOSE checkpointFile
+           EXIT.
+
+       clearCheckpoint.
+           OPEN OUTPUT checkpointFile
+           CLOSE checkpointFile
+           MOVE "N" TO checkpointFound
+           EXIT.
+
+       resumeOrShowMenu.
+           IF checkpointFound = "Y"
+            AND FUNCTION TRIM(checkpointUsername) = FUNCTION TRIM(inputUsername)
+               MOVE SPACES TO messageVar
+               STRING "Resuming your interrupted " DELIMITED BY SIZE
+                      FUNCTION TRIM(checkpointStep) DELIMITED BY SIZE
+                      " session..." DELIMITED BY SIZE
+                 INTO messageVar
+               END-STRING
+               PERFORM displayAndWrite
+               PERFORM clearCheckpoint
+               *> Restore the working-storage profile fields (including
+               *> experienceCount/educationCount and the exp*/edu* tables)
+               *> from the last save before replaying the interrupted
+               *> step, since a fresh process run starts with those at
+               *> their WORKING-STORAGE defaults, not the user's saved
+               *> profile data.
+               PERFORM loadProfile
+               EVALUATE FUNCTION TRIM(checkpointStep)
+                   WHEN "ENTERPERSONALINFO" PERFORM enterPersonalInfo
+                   WHEN "UPDATEPERSONALINFO" PERFORM updatePersonalInfo
+                   WHEN "ADDEXPERIENCEENTRY" PERFORM addExperienceEntry
+                   WHEN "ADDEDUCATIONENTRY" PERFORM addEducationEntry
+                   WHEN OTHER CONTINUE
+               END-EVALUATE
+               *> All four resumable steps live under Create/Edit
+               *> Profile, so route back there (giving the user a
+               *> chance to Save Profile) instead of dropping straight
+               *> to the top-level menu.
+               PERFORM createEditProfile
+           END-IF
+           PERFORM postLoginMenu
            EXIT.
 
        validatePassword.
+           MOVE "N" TO passwordValid
            MOVE FUNCTION LENGTH(FUNCTION TRIM(userPassword TRAILING)) TO passwordLength
            IF passwordLength >= 8 AND passwordLength <= 12
-               MOVE "N" TO passwordValid upperFound digitFound specialFound
+               MOVE "N" TO upperFound digitFound specialFound
                PERFORM VARYING i FROM 1 BY 1 UNTIL i > passwordLength
                    MOVE userPassword(i:1) TO char
                    IF char >= "A" AND char <= "Z" MOVE "Y" TO upperFound END-IF
@@ -275,20 +801,15 @@
 
        validateLoginCredentials.
            MOVE "N" TO foundAccount
-           MOVE "N" TO endOfFile
-           OPEN INPUT accountFile
-           PERFORM UNTIL endOfFile = "Y"
-               READ accountFile INTO currentAccount
-                   AT END MOVE "Y" TO endOfFile
-                   NOT AT END
-                       MOVE currentAccount( 1:30) TO currentUsername
-                       MOVE currentAccount(31:30) TO currentPassword
-                       IF FUNCTION TRIM(inputUsername) = FUNCTION TRIM(currentUsername)
-                          AND FUNCTION TRIM(inputPassword) = FUNCTION TRIM(currentPassword)
-                           MOVE "Y" TO foundAccount
-                       END-IF
-               END-READ
-           END-PERFORM
+           PERFORM openAccountFileIO
+           MOVE inputUsername TO acctUsername
+           READ accountFile
+               INVALID KEY MOVE "N" TO foundAccount
+               NOT INVALID KEY
+                   IF FUNCTION TRIM(inputPassword) = FUNCTION TRIM(acctPassword)
+                       MOVE "Y" TO foundAccount
+                   END-IF
+           END-READ
            IF foundAccount = "N"
                MOVE "Account not found. Please try again." TO messageVar
                PERFORM displayAndWrite
@@ -297,6 +818,7 @@
            EXIT.
 
        newUserRegistration.
+           MOVE "N" TO accountAlreadyExists
            READ userInputFile INTO userName AT END MOVE "Y" TO quitProgram END-READ
            IF quitProgram = "N"
                MOVE userName TO inputUsername
@@ -307,13 +829,25 @@
                IF passwordValid = "Y"
                    MOVE SPACES TO firstName lastName university major aboutMe
                    MOVE ZEROS  TO graduationYear
-                   OPEN EXTEND accountFile
-                   MOVE userName     TO accountRecord( 1:30)
-                   MOVE userPassword TO accountRecord(31:30)
-                   WRITE accountRecord
+                   PERFORM openAccountFileIO
+                   MOVE userName TO acctUsername
+                   READ accountFile
+                       INVALID KEY
+                           MOVE userPassword TO acctPassword
+                           MOVE SPACES       TO acctFiller
+                           WRITE accountRecord
+                           MOVE "Account Created." TO messageVar
+                           PERFORM displayAndWrite
+                           MOVE "REGISTER"  TO auditAction
+                           MOVE userName    TO auditActor
+                           MOVE "new account created" TO auditDetail
+                           PERFORM writeAuditEntry
+                       NOT INVALID KEY
+                           MOVE "Y" TO accountAlreadyExists
+                           MOVE "That username is already taken. Please try again." TO messageVar
+                           PERFORM displayAndWrite
+                   END-READ
                    CLOSE accountFile
-                   MOVE "Account Created." TO messageVar
-                   PERFORM displayAndWrite
                ELSE
                    MOVE "Password does not meet requirements. Please try again." TO messageVar
                    PERFORM displayAndWrite
@@ -322,6 +856,34 @@
            END-IF
            EXIT.
 
+       changePasswordMenu.
+           MOVE "=== CHANGE PASSWORD ===" TO messageVar
+           PERFORM displayAndWrite
+           MOVE "Enter new password:" TO messageVar
+           PERFORM displayAndWrite
+
+           READ userInputFile INTO userPassword
+               AT END MOVE "Y" TO quitProgram EXIT PARAGRAPH
+           END-READ
+
+           PERFORM validatePassword
+           IF passwordValid = "Y"
+               PERFORM openAccountFileIO
+               MOVE inputUsername TO acctUsername
+               READ accountFile
+                   INVALID KEY
+                       MOVE "Account not found." TO messageVar
+                       PERFORM displayAndWrite
+                   NOT INVALID KEY
+                       MOVE userPassword TO acctPassword
+                       REWRITE accountRecord
+                       MOVE "Password changed successfully." TO messageVar
+                       PERFORM displayAndWrite
+               END-READ
+               CLOSE accountFile
+           END-IF
+           EXIT.
+
        existingUserLogin.
            MOVE "N" TO loginSuccessful
            PERFORM UNTIL loginSuccessful = "Y" OR quitProgram = "Y"
@@ -334,6 +896,10 @@
                            MOVE "Y" TO loginSuccessful
                            MOVE "You have successfully logged in" TO messageVar
                            PERFORM displayAndWrite
+                           MOVE "LOGIN"      TO auditAction
+                           MOVE inputUsername TO auditActor
+                           MOVE "successful login" TO auditDetail
+                           PERFORM writeAuditEntry
                        ELSE
                            MOVE "Incorrect username/password, please try again" TO messageVar
                            PERFORM displayAndWrite
@@ -342,7 +908,7 @@
                END-READ
            END-PERFORM
            IF quitProgram = "N"
-               PERFORM postLoginMenu
+               PERFORM resumeOrShowMenu
            END-IF
            EXIT.
 
@@ -371,6 +937,10 @@
                PERFORM displayAndWrite
                MOVE "7. View My Network" TO messageVar
                PERFORM displayAndWrite
+               MOVE "8. Change Password" TO messageVar
+               PERFORM displayAndWrite
+               MOVE "9. Messages" TO messageVar
+               PERFORM displayAndWrite
                MOVE "0. Log out" TO messageVar
                PERFORM displayAndWrite
 
@@ -389,71 +959,533 @@
                        WHEN "5" WHEN "View My Profile" PERFORM viewProfile
                        WHEN "6" WHEN "Manage Pending Connection Requests" PERFORM processConnectionRequests
                        WHEN "7" WHEN "View My Network" PERFORM viewMyNetwork
+                       WHEN "8" WHEN "Change Password" PERFORM changePasswordMenu
+                       WHEN "9" WHEN "Messages" PERFORM messagesMenu
                        WHEN OTHER
                            MOVE "Invalid choice, please try again." TO messageVar
                            PERFORM displayAndWrite
                    END-EVALUATE
                END-IF
            END-PERFORM
-           EXIT.
+           EXIT.
+
+       learnSkillsMenu.
+           PERFORM seedSkillCatalog
+           PERFORM loadProfile
+
+           MOVE "N" TO exitSkills
+           PERFORM UNTIL exitSkills = "Y"
+               MOVE "Learn a New Skill:" TO messageVar
+               PERFORM displayAndWrite
+               PERFORM listSkillCatalog
+               MOVE "Go Back (0)" TO messageVar
+               PERFORM displayAndWrite
+               MOVE "Enter your choice:" TO messageVar
+               PERFORM displayAndWrite
+
+               READ userInputFile INTO userInputRecord
+                   AT END MOVE "Y" TO exitSkills
+                   NOT AT END MOVE userInputRecord TO menuChoice
+               END-READ
+
+               IF menuChoice = "Go Back" OR menuChoice = "0"
+                   MOVE "Y" TO exitSkills
+               ELSE
+                   IF FUNCTION TRIM(menuChoice) IS NUMERIC
+                       MOVE FUNCTION NUMVAL(menuChoice) TO skillChoiceNum
+                       PERFORM markSkillCompleted
+                   ELSE
+                       MOVE "Invalid choice, please try again." TO messageVar
+                       PERFORM displayAndWrite
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       seedSkillCatalog.
+           PERFORM countSkillCatalog
+           IF skillCatalogCount = 0
+               OPEN OUTPUT skillFile
+               MOVE 1 TO skillId
+               MOVE "Resume Writing" TO skillName
+               MOVE "https://incollege.example/skills/resume" TO skillLink
+               MOVE "1 hour" TO skillDuration
+               WRITE skillRecord FROM skillData
+               MOVE 2 TO skillId
+               MOVE "Public Speaking" TO skillName
+               MOVE "https://incollege.example/skills/speaking" TO skillLink
+               MOVE "2 hours" TO skillDuration
+               WRITE skillRecord FROM skillData
+               MOVE 3 TO skillId
+               MOVE "Networking Basics" TO skillName
+               MOVE "https://incollege.example/skills/networking" TO skillLink
+               MOVE "1 hour" TO skillDuration
+               WRITE skillRecord FROM skillData
+               MOVE 4 TO skillId
+               MOVE "Excel Fundamentals" TO skillName
+               MOVE "https://incollege.example/skills/excel" TO skillLink
+               MOVE "3 hours" TO skillDuration
+               WRITE skillRecord FROM skillData
+               MOVE 5 TO skillId
+               MOVE "Interview Preparation" TO skillName
+               MOVE "https://incollege.example/skills/interview" TO skillLink
+               MOVE "2 hours" TO skillDuration
+               WRITE skillRecord FROM skillData
+               CLOSE skillFile
+               MOVE 5 TO skillCatalogCount
+           END-IF
+           EXIT.
+
+       countSkillCatalog.
+           MOVE 0 TO skillCatalogCount
+           MOVE "N" TO endOfFile
+           PERFORM ensureSkillFileExists
+           OPEN INPUT skillFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ skillFile
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END ADD 1 TO skillCatalogCount
+               END-READ
+           END-PERFORM
+           CLOSE skillFile
+           EXIT.
+
+       listSkillCatalog.
+           MOVE "N" TO endOfFile
+           PERFORM ensureSkillFileExists
+           OPEN INPUT skillFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ skillFile INTO skillRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END
+                       MOVE skillRecord TO skillData
+                       MOVE "N" TO skillAlreadyDone
+                       PERFORM VARYING j FROM 1 BY 1 UNTIL j > completedSkillsCount
+                           IF FUNCTION TRIM(completedSkillName(j)) = FUNCTION TRIM(skillName)
+                               MOVE "Y" TO skillAlreadyDone
+                           END-IF
+                       END-PERFORM
+                       MOVE SPACES TO messageVar
+                       MOVE skillId TO entryNumDisplay
+                       IF skillAlreadyDone = "Y"
+                           STRING FUNCTION TRIM(entryNumDisplay) DELIMITED BY SIZE
+                                  ". " DELIMITED BY SIZE
+                                  FUNCTION TRIM(skillName) DELIMITED BY SIZE
+                                  " (" DELIMITED BY SIZE
+                                  FUNCTION TRIM(skillDuration) DELIMITED BY SIZE
+                                  ") [Completed]" DELIMITED BY SIZE
+                             INTO messageVar
+                           END-STRING
+                       ELSE
+                           STRING FUNCTION TRIM(entryNumDisplay) DELIMITED BY SIZE
+                                  ". " DELIMITED BY SIZE
+                                  FUNCTION TRIM(skillName) DELIMITED BY SIZE
+                                  " (" DELIMITED BY SIZE
+                                  FUNCTION TRIM(skillDuration) DELIMITED BY SIZE
+                                  ")" DELIMITED BY SIZE
+                             INTO messageVar
+                           END-STRING
+                       END-IF
+                       PERFORM displayAndWrite
+               END-READ
+           END-PERFORM
+           CLOSE skillFile
+           EXIT.
+
+       markSkillCompleted.
+           MOVE "N" TO endOfFile
+           MOVE "N" TO skillExists
+           PERFORM ensureSkillFileExists
+           OPEN INPUT skillFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ skillFile INTO skillRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END
+                       MOVE skillRecord TO skillData
+                       IF skillId = skillChoiceNum
+                           MOVE "Y" TO skillExists
+                           MOVE "Y" TO endOfFile
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE skillFile
+
+           IF skillExists = "N"
+               MOVE "Invalid choice, please try again." TO messageVar
+               PERFORM displayAndWrite
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO skillAlreadyDone
+           PERFORM VARYING j FROM 1 BY 1 UNTIL j > completedSkillsCount
+               IF FUNCTION TRIM(completedSkillName(j)) = FUNCTION TRIM(skillName)
+                   MOVE "Y" TO skillAlreadyDone
+               END-IF
+           END-PERFORM
+
+           IF skillAlreadyDone = "Y"
+               MOVE "You have already completed this skill." TO messageVar
+               PERFORM displayAndWrite
+           ELSE
+               IF completedSkillsCount >= 5
+                   MOVE "You have completed the maximum number of tracked skills." TO messageVar
+                   PERFORM displayAndWrite
+               ELSE
+                   ADD 1 TO completedSkillsCount
+                   MOVE skillName TO completedSkillName(completedSkillsCount)
+                   PERFORM saveProfile
+                   MOVE "Skill marked as completed! It will now show on your profile." TO messageVar
+                   PERFORM displayAndWrite
+               END-IF
+           END-IF
+           EXIT.
+
+       searchForJobMenu.
+           MOVE "N" TO exitSearch
+           PERFORM UNTIL exitSearch = "Y"
+               MOVE "=== JOB BOARD ===" TO messageVar
+               PERFORM displayAndWrite
+               MOVE "1. Post a Job" TO messageVar
+               PERFORM displayAndWrite
+               MOVE "2. Browse/Search Jobs" TO messageVar
+               PERFORM displayAndWrite
+               MOVE "3. View My Applications" TO messageVar
+               PERFORM displayAndWrite
+               MOVE "0. Go Back" TO messageVar
+               PERFORM displayAndWrite
+               MOVE "Enter your choice:" TO messageVar
+               PERFORM displayAndWrite
+
+               READ userInputFile INTO userInputRecord
+                   AT END MOVE "Y" TO exitSearch
+                   NOT AT END MOVE userInputRecord TO jobMenuChoice
+               END-READ
+
+               IF exitSearch = "N"
+                   EVALUATE FUNCTION TRIM(jobMenuChoice)
+                       WHEN "0" WHEN "Go Back" MOVE "Y" TO exitSearch
+                       WHEN "1" WHEN "Post a Job" PERFORM postJobEntry
+                       WHEN "2" WHEN "Browse/Search Jobs" PERFORM browseSearchJobs
+                       WHEN "3" WHEN "View My Applications" PERFORM viewMyApplications
+                       WHEN OTHER
+                           MOVE "Invalid choice, please try again." TO messageVar
+                           PERFORM displayAndWrite
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       getTodayDate.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO todayDate
+           EXIT.
+
+       countJobs.
+           MOVE 0 TO jobCount
+           MOVE "N" TO endOfFile
+           PERFORM ensureJobFileExists
+           OPEN INPUT jobFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ jobFile
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END ADD 1 TO jobCount
+               END-READ
+           END-PERFORM
+           CLOSE jobFile
+           EXIT.
+
+       postJobEntry.
+           MOVE "=== POST A JOB ===" TO messageVar
+           PERFORM displayAndWrite
+
+           MOVE SPACES TO jobTitle
+           MOVE "Enter Job Title (Required):" TO messageVar
+           PERFORM displayAndWrite
+           PERFORM UNTIL jobTitle NOT = SPACES
+               READ userInputFile INTO userInputRecord
+                   AT END MOVE "Y" TO quitProgram EXIT PARAGRAPH
+                   NOT AT END MOVE userInputRecord TO jobTitle
+               END-READ
+               IF jobTitle = SPACES
+                   MOVE "Job Title cannot be blank. Please enter a value." TO messageVar
+                   PERFORM displayAndWrite
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO jobLocation
+           MOVE "Enter Location (Required):" TO messageVar
+           PERFORM displayAndWrite
+           PERFORM UNTIL jobLocation NOT = SPACES
+               READ userInputFile INTO userInputRecord
+                   AT END MOVE "Y" TO quitProgram EXIT PARAGRAPH
+                   NOT AT END MOVE userInputRecord TO jobLocation
+               END-READ
+               IF jobLocation = SPACES
+                   MOVE "Location cannot be blank. Please enter a value." TO messageVar
+                   PERFORM displayAndWrite
+               END-IF
+           END-PERFORM
+
+           MOVE "Enter Description (Optional):" TO messageVar
+           PERFORM displayAndWrite
+           MOVE SPACES TO jobDescription
+           READ userInputFile INTO userInputRecord
+               AT END MOVE "Y" TO quitProgram EXIT PARAGRAPH
+               NOT AT END MOVE userInputRecord TO jobDescription
+           END-READ
+
+           PERFORM countJobs
+           COMPUTE nextJobId = jobCount + 1
+           MOVE nextJobId    TO jobId
+           MOVE inputUsername TO jobEmployer
+           PERFORM getTodayDate
+           MOVE todayDate    TO jobPostedDate
+
+           PERFORM ensureJobFileExists
+           OPEN EXTEND jobFile
+           WRITE jobRecord FROM jobData
+           CLOSE jobFile
+
+           MOVE "Job posted successfully!" TO messageVar
+           PERFORM displayAndWrite
+           EXIT.
+
+       browseSearchJobs.
+           MOVE "Enter a keyword to search title/location (or press Enter to list all):" TO messageVar
+           PERFORM displayAndWrite
+           MOVE SPACES TO jobSearchKeyword
+           READ userInputFile INTO userInputRecord
+               AT END MOVE "Y" TO quitProgram EXIT PARAGRAPH
+               NOT AT END MOVE userInputRecord TO jobSearchKeyword
+           END-READ
+
+           MOVE "N" TO jobMatchFound
+           MOVE "N" TO endOfFile
+           PERFORM ensureJobFileExists
+           OPEN INPUT jobFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ jobFile INTO jobRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END
+                       MOVE jobRecord TO jobData
+                       MOVE "N" TO recordMatchesKeyword
+                       IF jobSearchKeyword = SPACES
+                           MOVE "Y" TO recordMatchesKeyword
+                       ELSE
+                           MOVE jobTitle TO searchFieldValue
+                           PERFORM checkKeywordMatch
+                           MOVE keywordMatchFound TO recordMatchesKeyword
+                           IF recordMatchesKeyword = "N"
+                               MOVE jobLocation TO searchFieldValue
+                               PERFORM checkKeywordMatch
+                               MOVE keywordMatchFound TO recordMatchesKeyword
+                           END-IF
+                       END-IF
+                       IF recordMatchesKeyword = "Y"
+                           MOVE "Y" TO jobMatchFound
+                           MOVE SPACES TO messageVar
+                           STRING "ID " DELIMITED BY SIZE
+                                  jobId DELIMITED BY SIZE
+                                  ": " DELIMITED BY SIZE
+                                  FUNCTION TRIM(jobTitle) DELIMITED BY SIZE
+                                  " at " DELIMITED BY SIZE
+                                  FUNCTION TRIM(jobEmployer) DELIMITED BY SIZE
+                                  " (" DELIMITED BY SIZE
+                                  FUNCTION TRIM(jobLocation) DELIMITED BY SIZE
+                                  "), posted " DELIMITED BY SIZE
+                                  FUNCTION TRIM(jobPostedDate) DELIMITED BY SIZE
+                             INTO messageVar
+                           END-STRING
+                           PERFORM displayAndWrite
+                           IF jobDescription NOT = SPACES
+                               MOVE SPACES TO messageVar
+                               STRING "   " DELIMITED BY SIZE
+                                      FUNCTION TRIM(jobDescription) DELIMITED BY SIZE
+                                 INTO messageVar
+                               END-STRING
+                               PERFORM displayAndWrite
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE jobFile
+
+           IF jobMatchFound = "N"
+               MOVE "No jobs found matching your search." TO messageVar
+               PERFORM displayAndWrite
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Enter a Job ID to apply, or 0 to go back:" TO messageVar
+           PERFORM displayAndWrite
+           READ userInputFile INTO userInputRecord
+               AT END MOVE "Y" TO quitProgram EXIT PARAGRAPH
+               NOT AT END MOVE userInputRecord TO jobIdChoice
+           END-READ
+
+           IF jobIdChoice NOT = "0" AND FUNCTION TRIM(jobIdChoice) NOT = SPACES
+               MOVE FUNCTION NUMVAL(jobIdChoice) TO jobIdWanted
+               PERFORM applyToJobEntry
+           END-IF
+           EXIT.
+
+       applyToJobEntry.
+           MOVE "N" TO jobExists
+           MOVE "N" TO endOfFile
+           PERFORM ensureJobFileExists
+           OPEN INPUT jobFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ jobFile INTO jobRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END
+                       MOVE jobRecord TO jobData
+                       IF jobId = jobIdWanted
+                           MOVE "Y" TO jobExists
+                           MOVE jobEmployer TO jobFoundEmployer
+                           MOVE jobTitle    TO jobFoundTitle
+                           MOVE "Y" TO endOfFile
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE jobFile
+
+           IF jobExists = "N"
+               MOVE "No job found with that ID." TO messageVar
+               PERFORM displayAndWrite
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO alreadyApplied
+           MOVE "N" TO endOfFile
+           PERFORM ensureApplicationFileExists
+           OPEN INPUT applicationFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ applicationFile INTO applicationRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END
+                       MOVE applicationRecord TO applicationData
+                       IF FUNCTION TRIM(appUsername) = FUNCTION TRIM(inputUsername)
+                          AND appJobId = jobIdWanted
+                           MOVE "Y" TO alreadyApplied
+                           MOVE "Y" TO endOfFile
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE applicationFile
 
-       learnSkillsMenu.
-           MOVE "N" TO exitSkills
-           PERFORM UNTIL exitSkills = "Y"
-               MOVE "Learn a New Skill:" TO messageVar
-               PERFORM displayAndWrite
-               MOVE "Skill 1" TO messageVar
-               PERFORM displayAndWrite
-               MOVE "Skill 2" TO messageVar
-               PERFORM displayAndWrite
-               MOVE "Skill 3" TO messageVar
-               PERFORM displayAndWrite
-               MOVE "Skill 4" TO messageVar
-               PERFORM displayAndWrite
-               MOVE "Skill 5" TO messageVar
-               PERFORM displayAndWrite
-               MOVE "Go Back (0)" TO messageVar
-               PERFORM displayAndWrite
-               MOVE "Enter your choice:" TO messageVar
+           IF alreadyApplied = "Y"
+               MOVE "You have already applied to this job." TO messageVar
                PERFORM displayAndWrite
+               EXIT PARAGRAPH
+           END-IF
 
-               READ userInputFile INTO userInputRecord
-                   AT END MOVE "Y" TO exitSkills
-                   NOT AT END MOVE userInputRecord TO menuChoice
-               END-READ
+           PERFORM getTodayDate
+           MOVE inputUsername TO appUsername
+           MOVE '|'           TO sep3
+           MOVE jobIdWanted   TO appJobId
+           MOVE '|'           TO sep4
+           MOVE todayDate     TO appDate
 
-               IF menuChoice = "Go Back" OR menuChoice = "0"
-                   MOVE "Y" TO exitSkills
-               ELSE
-                   MOVE "This skill is under construction." TO messageVar
-                   PERFORM displayAndWrite
-               END-IF
-           END-PERFORM
+           PERFORM ensureApplicationFileExists
+           OPEN EXTEND applicationFile
+           WRITE applicationRecord FROM applicationData
+           CLOSE applicationFile
+
+           MOVE SPACES TO messageVar
+           STRING "Applied to " DELIMITED BY SIZE
+                  FUNCTION TRIM(jobFoundTitle) DELIMITED BY SIZE
+                  " at " DELIMITED BY SIZE
+                  FUNCTION TRIM(jobFoundEmployer) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+             INTO messageVar
+           END-STRING
+           PERFORM displayAndWrite
            EXIT.
 
-       searchForJobMenu.
-           MOVE "Search for a job functionality is under construction." TO messageVar
+       viewMyApplications.
+           MOVE "=== MY APPLICATIONS ===" TO messageVar
            PERFORM displayAndWrite
 
-           MOVE "N" TO exitSearch
-           PERFORM UNTIL exitSearch = "Y"
-               MOVE "Go Back" TO messageVar
-               PERFORM displayAndWrite
-               MOVE "Enter your choice:" TO messageVar
+           MOVE "N" TO applicationsFound
+           MOVE "N" TO endOfFile
+           PERFORM ensureApplicationFileExists
+           OPEN INPUT applicationFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ applicationFile INTO applicationRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END
+                       MOVE applicationRecord TO applicationData
+                       IF FUNCTION TRIM(appUsername) = FUNCTION TRIM(inputUsername)
+                           MOVE "Y" TO applicationsFound
+                           MOVE appJobId TO jobIdWanted
+                           PERFORM lookUpJobTitle
+                           MOVE SPACES TO messageVar
+                           STRING "Job " DELIMITED BY SIZE
+                                  appJobId DELIMITED BY SIZE
+                                  ": " DELIMITED BY SIZE
+                                  FUNCTION TRIM(jobFoundTitle) DELIMITED BY SIZE
+                                  " at " DELIMITED BY SIZE
+                                  FUNCTION TRIM(jobFoundEmployer) DELIMITED BY SIZE
+                                  " (applied " DELIMITED BY SIZE
+                                  FUNCTION TRIM(appDate) DELIMITED BY SIZE
+                                  ")" DELIMITED BY SIZE
+                             INTO messageVar
+                           END-STRING
+                           PERFORM displayAndWrite
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE applicationFile
+
+           IF applicationsFound = "N"
+               MOVE "You have not applied to any jobs yet." TO messageVar
                PERFORM displayAndWrite
+           END-IF
+           EXIT.
 
-               READ userInputFile INTO userInputRecord
-                   AT END MOVE "Y" TO exitSearch
-                   NOT AT END MOVE userInputRecord TO menuChoice
+       lookUpJobTitle.
+           MOVE SPACES TO jobFoundTitle
+           MOVE SPACES TO jobFoundEmployer
+           MOVE "N" TO endOfFile
+           PERFORM ensureJobFileExists
+           OPEN INPUT jobFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ jobFile INTO jobRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END
+                       MOVE jobRecord TO jobData
+                       IF jobId = jobIdWanted
+                           MOVE jobTitle    TO jobFoundTitle
+                           MOVE jobEmployer TO jobFoundEmployer
+                           MOVE "Y" TO endOfFile
+                       END-IF
                END-READ
-
-               IF menuChoice = "Go Back (0)" OR menuChoice = "0"
-                   MOVE "Y" TO exitSearch
-               END-IF
            END-PERFORM
+           CLOSE jobFile
            EXIT.
 
        findSomeoneMenu.
+           MOVE "1. Search by first and last name" TO messageVar
+           PERFORM displayAndWrite
+           MOVE "2. Search by university, major, and/or graduation year" TO messageVar
+           PERFORM displayAndWrite
+           MOVE "0. Go Back" TO messageVar
+           PERFORM displayAndWrite
+
+           READ userInputFile INTO userInputRecord
+               AT END EXIT PARAGRAPH
+               NOT AT END MOVE userInputRecord TO findModeChoice
+           END-READ
+
+           IF findModeChoice = "0" OR findModeChoice = "Go Back"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF findModeChoice = "2"
+               MOVE inputUsername TO originalUsername
+               PERFORM findProfileByCriteria
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE "Please enter their first and then last name or 0 to go back." TO messageVar
            PERFORM displayAndWrite
 
@@ -540,6 +1572,10 @@
            EXIT.
 
        enterPersonalInfo.
+           MOVE "ENTERPERSONALINFO" TO checkpointStep
+           MOVE inputUsername       TO checkpointUsername
+           PERFORM saveCheckpoint
+
            MOVE "=== PERSONAL INFORMATION ===" TO messageVar
            PERFORM displayAndWrite
 
@@ -629,12 +1665,13 @@
                END-READ
                MOVE "Personal information entered successfully!" TO messageVar
                PERFORM displayAndWrite
+               PERFORM clearCheckpoint
            END-IF
            EXIT.
 
        addExperienceEntry.
-           IF experienceCount >= 3
-               MOVE "Maximum of 3 experience entries allowed." TO messageVar
+           IF experienceCount >= 10
+               MOVE "Maximum of 10 experience entries allowed." TO messageVar
                PERFORM displayAndWrite
                EXIT PARAGRAPH
            END-IF
@@ -642,6 +1679,10 @@
            MOVE experienceCount TO j
            MOVE SPACES TO expTitle(j) expCompany(j) expDates(j) expDesc(j)
 
+           MOVE "ADDEXPERIENCEENTRY" TO checkpointStep
+           MOVE inputUsername        TO checkpointUsername
+           PERFORM saveCheckpoint
+
            MOVE "=== ADD EXPERIENCE ENTRY ===" TO messageVar
            PERFORM displayAndWrite
 
@@ -675,11 +1716,12 @@
 
            MOVE "Experience entry added successfully!" TO messageVar
            PERFORM displayAndWrite
+           PERFORM clearCheckpoint
            EXIT.
 
        addEducationEntry.
-           IF educationCount >= 3
-               MOVE "Maximum of 3 education entries allowed." TO messageVar
+           IF educationCount >= 10
+               MOVE "Maximum of 10 education entries allowed." TO messageVar
                PERFORM displayAndWrite
                EXIT PARAGRAPH
            END-IF
@@ -687,6 +1729,10 @@
            MOVE educationCount TO j
            MOVE SPACES TO eduDegree(j) eduUniversity(j) eduYears(j)
 
+           MOVE "ADDEDUCATIONENTRY" TO checkpointStep
+           MOVE inputUsername       TO checkpointUsername
+           PERFORM saveCheckpoint
+
            MOVE "=== ADD EDUCATION ENTRY ===" TO messageVar
            PERFORM displayAndWrite
 
@@ -713,11 +1759,13 @@
 
            MOVE "Education entry added successfully!" TO messageVar
            PERFORM displayAndWrite
+           PERFORM clearCheckpoint
            EXIT.
 
        saveProfile.
            MOVE "N" TO userFound
            MOVE "N" TO endOfFile
+           PERFORM ensureProfileFileExists
            OPEN INPUT profileFile
            OPEN OUTPUT tempProfileFileHandle
 
@@ -735,29 +1783,26 @@
                            MOVE major            TO tempProfileRecord(141:30)
                            MOVE graduationYear   TO tempProfileRecord(171:4)
                            MOVE aboutMe          TO tempProfileRecord(175:200)
-                           MOVE experienceCount  TO tempProfileRecord(375:1)
-                           MOVE educationCount   TO tempProfileRecord(376:1)
-                           MOVE expTitle(1)      TO tempProfileRecord(377:50)
-                           MOVE expCompany(1)    TO tempProfileRecord(427:50)
-                           MOVE expDates(1)      TO tempProfileRecord(477:30)
-                           MOVE expDesc(1)       TO tempProfileRecord(507:100)
-                           MOVE expTitle(2)      TO tempProfileRecord(607:50)
-                           MOVE expCompany(2)    TO tempProfileRecord(657:50)
-                           MOVE expDates(2)      TO tempProfileRecord(707:30)
-                           MOVE expDesc(2)       TO tempProfileRecord(737:100)
-                           MOVE expTitle(3)      TO tempProfileRecord(837:50)
-                           MOVE expCompany(3)    TO tempProfileRecord(887:50)
-                           MOVE expDates(3)      TO tempProfileRecord(937:30)
-                           MOVE expDesc(3)       TO tempProfileRecord(967:100)
-                           MOVE eduDegree(1)     TO tempProfileRecord(1067:50)
-                           MOVE eduUniversity(1) TO tempProfileRecord(1117:50)
-                           MOVE eduYears(1)      TO tempProfileRecord(1167:20)
-                           MOVE eduDegree(2)     TO tempProfileRecord(1187:50)
-                           MOVE eduUniversity(2) TO tempProfileRecord(1237:50)
-                           MOVE eduYears(2)      TO tempProfileRecord(1287:20)
-                           MOVE eduDegree(3)     TO tempProfileRecord(1307:50)
-                           MOVE eduUniversity(3) TO tempProfileRecord(1357:50)
-                           MOVE eduYears(3)      TO tempProfileRecord(1407:20)
+                           MOVE experienceCount  TO tempProfileRecord(375:2)
+                           MOVE educationCount   TO tempProfileRecord(377:2)
+                           PERFORM VARYING j FROM 1 BY 1 UNTIL j > experienceCount
+                               COMPUTE expOffset = 379 + ((j - 1) * 230)
+                               MOVE expTitle(j)   TO tempProfileRecord(expOffset:50)
+                               MOVE expCompany(j) TO tempProfileRecord(expOffset + 50:50)
+                               MOVE expDates(j)   TO tempProfileRecord(expOffset + 100:30)
+                               MOVE expDesc(j)    TO tempProfileRecord(expOffset + 130:100)
+                           END-PERFORM
+                           PERFORM VARYING j FROM 1 BY 1 UNTIL j > educationCount
+                               COMPUTE eduOffset = 2679 + ((j - 1) * 120)
+                               MOVE eduDegree(j)      TO tempProfileRecord(eduOffset:50)
+                               MOVE eduUniversity(j)  TO tempProfileRecord(eduOffset + 50:50)
+                               MOVE eduYears(j)       TO tempProfileRecord(eduOffset + 100:20)
+                           END-PERFORM
+                           MOVE completedSkillsCount    TO tempProfileRecord(3879:1)
+                           PERFORM VARYING j FROM 1 BY 1 UNTIL j > completedSkillsCount
+                               COMPUTE skillOffset = 3880 + ((j - 1) * 50)
+                               MOVE completedSkillName(j) TO tempProfileRecord(skillOffset:50)
+                           END-PERFORM
                            WRITE tempProfileFileRecord FROM tempProfileRecord
                        ELSE
                            WRITE tempProfileFileRecord FROM profileRecord
@@ -790,8 +1835,26 @@
                MOVE major            TO tempProfileRecord(141:30)
                MOVE graduationYear   TO tempProfileRecord(171:4)
                MOVE aboutMe          TO tempProfileRecord(175:200)
-               MOVE experienceCount  TO tempProfileRecord(375:1)
-               MOVE educationCount   TO tempProfileRecord(376:1)
+               MOVE experienceCount  TO tempProfileRecord(375:2)
+               MOVE educationCount   TO tempProfileRecord(377:2)
+               PERFORM VARYING j FROM 1 BY 1 UNTIL j > experienceCount
+                   COMPUTE expOffset = 379 + ((j - 1) * 230)
+                   MOVE expTitle(j)   TO tempProfileRecord(expOffset:50)
+                   MOVE expCompany(j) TO tempProfileRecord(expOffset + 50:50)
+                   MOVE expDates(j)   TO tempProfileRecord(expOffset + 100:30)
+                   MOVE expDesc(j)    TO tempProfileRecord(expOffset + 130:100)
+               END-PERFORM
+               PERFORM VARYING j FROM 1 BY 1 UNTIL j > educationCount
+                   COMPUTE eduOffset = 2679 + ((j - 1) * 120)
+                   MOVE eduDegree(j)      TO tempProfileRecord(eduOffset:50)
+                   MOVE eduUniversity(j)  TO tempProfileRecord(eduOffset + 50:50)
+                   MOVE eduYears(j)       TO tempProfileRecord(eduOffset + 100:20)
+               END-PERFORM
+               MOVE completedSkillsCount    TO tempProfileRecord(3879:1)
+               PERFORM VARYING j FROM 1 BY 1 UNTIL j > completedSkillsCount
+                   COMPUTE skillOffset = 3880 + ((j - 1) * 50)
+                   MOVE completedSkillName(j) TO tempProfileRecord(skillOffset:50)
+               END-PERFORM
                WRITE profileRecord FROM tempProfileRecord
                CLOSE profileFile
            END-IF
@@ -845,11 +1908,10 @@
                MOVE "Experience:" TO messageVar
                PERFORM displayAndWrite
                PERFORM VARYING j FROM 1 BY 1 UNTIL j > experienceCount
-                   MOVE SPACES TO tempString
-                   MOVE j TO tempString(1:1)
+                   MOVE j TO entryNumDisplay
                    MOVE SPACES TO messageVar
                    STRING "  " DELIMITED BY SIZE
-                          tempString(1:1) DELIMITED BY SIZE
+                          FUNCTION TRIM(entryNumDisplay) DELIMITED BY SIZE
                           ". " DELIMITED BY SIZE
                           FUNCTION TRIM(expTitle(j)) DELIMITED BY SIZE
                           " at " DELIMITED BY SIZE
@@ -875,11 +1937,10 @@
                MOVE "Education:" TO messageVar
                PERFORM displayAndWrite
                PERFORM VARYING j FROM 1 BY 1 UNTIL j > educationCount
-                   MOVE SPACES TO tempString
-                   MOVE j TO tempString(1:1)
+                   MOVE j TO entryNumDisplay
                    MOVE SPACES TO messageVar
                    STRING "  " DELIMITED BY SIZE
-                          tempString(1:1) DELIMITED BY SIZE
+                          FUNCTION TRIM(entryNumDisplay) DELIMITED BY SIZE
                           ". " DELIMITED BY SIZE
                           FUNCTION TRIM(eduDegree(j)) DELIMITED BY SIZE
                           " from " DELIMITED BY SIZE
@@ -893,6 +1954,19 @@
                END-PERFORM
            END-IF
 
+           IF completedSkillsCount > 0
+               MOVE "Skills:" TO messageVar
+               PERFORM displayAndWrite
+               PERFORM VARYING j FROM 1 BY 1 UNTIL j > completedSkillsCount
+                   MOVE SPACES TO messageVar
+                   STRING "  - " DELIMITED BY SIZE
+                          FUNCTION TRIM(completedSkillName(j)) DELIMITED BY SIZE
+                     INTO messageVar
+                   END-STRING
+                   PERFORM displayAndWrite
+               END-PERFORM
+           END-IF
+
            MOVE "Press Enter to continue..." TO messageVar
            PERFORM displayAndWrite
            EXIT.
@@ -906,6 +1980,7 @@
 
        loadProfile.
            MOVE "N" TO endOfFile
+           PERFORM ensureProfileFileExists
            OPEN INPUT profileFile
            PERFORM UNTIL endOfFile = "Y"
                READ profileFile INTO profileRecord
@@ -918,29 +1993,35 @@
                            MOVE profileRecord(141:30)   TO major
                            MOVE profileRecord(171:4)    TO graduationYear
                            MOVE profileRecord(175:200)  TO aboutMe
-                           MOVE profileRecord(375:1)    TO experienceCount
-                           MOVE profileRecord(376:1)    TO educationCount
-                           MOVE profileRecord(377:50)   TO expTitle(1)
-                           MOVE profileRecord(427:50)   TO expCompany(1)
-                           MOVE profileRecord(477:30)   TO expDates(1)
-                           MOVE profileRecord(507:100)  TO expDesc(1)
-                           MOVE profileRecord(607:50)   TO expTitle(2)
-                           MOVE profileRecord(657:50)   TO expCompany(2)
-                           MOVE profileRecord(707:30)   TO expDates(2)
-                           MOVE profileRecord(737:100)  TO expDesc(2)
-                           MOVE profileRecord(837:50)   TO expTitle(3)
-                           MOVE profileRecord(887:50)   TO expCompany(3)
-                           MOVE profileRecord(937:30)   TO expDates(3)
-                           MOVE profileRecord(967:100)  TO expDesc(3)
-                           MOVE profileRecord(1067:50)  TO eduDegree(1)
-                           MOVE profileRecord(1117:50)  TO eduUniversity(1)
-                           MOVE profileRecord(1167:20)  TO eduYears(1)
-                           MOVE profileRecord(1187:50)  TO eduDegree(2)
-                           MOVE profileRecord(1237:50)  TO eduUniversity(2)
-                           MOVE profileRecord(1257:20)  TO eduYears(2)
-                           MOVE profileRecord(1277:50)  TO eduDegree(3)
-                           MOVE profileRecord(1327:50)  TO eduUniversity(3)
-                           MOVE profileRecord(1377:20)  TO eduYears(3)
+                           MOVE profileRecord(375:2)    TO experienceCount
+                           MOVE profileRecord(377:2)    TO educationCount
+                           PERFORM VARYING j FROM 1 BY 1 UNTIL j > 10
+                               MOVE SPACES TO expTitle(j) expCompany(j)
+                                   expDates(j) expDesc(j)
+                           END-PERFORM
+                           PERFORM VARYING j FROM 1 BY 1 UNTIL j > 10
+                               MOVE SPACES TO eduDegree(j) eduUniversity(j)
+                                   eduYears(j)
+                           END-PERFORM
+                           PERFORM VARYING j FROM 1 BY 1 UNTIL j > experienceCount
+                               COMPUTE expOffset = 379 + ((j - 1) * 230)
+                               MOVE profileRecord(expOffset:50)        TO expTitle(j)
+                               MOVE profileRecord(expOffset + 50:50)   TO expCompany(j)
+                               MOVE profileRecord(expOffset + 100:30)  TO expDates(j)
+                               MOVE profileRecord(expOffset + 130:100) TO expDesc(j)
+                           END-PERFORM
+                           PERFORM VARYING j FROM 1 BY 1 UNTIL j > educationCount
+                               COMPUTE eduOffset = 2679 + ((j - 1) * 120)
+                               MOVE profileRecord(eduOffset:50)       TO eduDegree(j)
+                               MOVE profileRecord(eduOffset + 50:50)  TO eduUniversity(j)
+                               MOVE profileRecord(eduOffset + 100:20) TO eduYears(j)
+                           END-PERFORM
+                           MOVE profileRecord(3879:1)   TO completedSkillsCount
+                           MOVE profileRecord(3880:50)  TO completedSkillName(1)
+                           MOVE profileRecord(3930:50)  TO completedSkillName(2)
+                           MOVE profileRecord(3980:50)  TO completedSkillName(3)
+                           MOVE profileRecord(4030:50)  TO completedSkillName(4)
+                           MOVE profileRecord(4080:50)  TO completedSkillName(5)
                            MOVE "Y" TO endOfFile
                        END-IF
                END-READ
@@ -949,6 +2030,10 @@
            EXIT.
 
        updatePersonalInfo.
+           MOVE "UPDATEPERSONALINFO" TO checkpointStep
+           MOVE inputUsername        TO checkpointUsername
+           PERFORM saveCheckpoint
+
            PERFORM loadProfile
            MOVE "=== UPDATE PERSONAL INFORMATION ===" TO messageVar
            PERFORM displayAndWrite
@@ -1042,6 +2127,7 @@
 
            MOVE "Personal information updated successfully!" TO messageVar
            PERFORM displayAndWrite
+           PERFORM clearCheckpoint
            EXIT.
 
        updateExperienceEntry.
@@ -1058,11 +2144,10 @@
            PERFORM displayAndWrite
 
            PERFORM VARYING j FROM 1 BY 1 UNTIL j > experienceCount
-               MOVE SPACES TO tempString
-               MOVE j TO tempString(1:1)
+               MOVE j TO entryNumDisplay
                MOVE SPACES TO messageVar
                STRING "  " DELIMITED BY SIZE
-                      tempString(1:1) DELIMITED BY SIZE
+                      FUNCTION TRIM(entryNumDisplay) DELIMITED BY SIZE
                       ". " DELIMITED BY SIZE
                       expTitle(j) DELIMITED BY SPACES
                       " at " DELIMITED BY SIZE
@@ -1074,7 +2159,8 @@
 
            MOVE "Enter the number of the entry to update (1-" TO messageVar
            PERFORM displayAndWrite
-           MOVE experienceCount TO messageVar
+           MOVE experienceCount TO countDisplay
+           MOVE FUNCTION TRIM(countDisplay) TO messageVar
            PERFORM displayAndWrite
            MOVE "):" TO messageVar
            PERFORM displayAndWrite
@@ -1085,7 +2171,9 @@
            END-READ
 
            MOVE 0 TO entryIndex
-           MOVE updateChoice(1:1) TO entryIndex
+           IF FUNCTION TRIM(updateChoice) IS NUMERIC
+               COMPUTE entryIndex = FUNCTION NUMVAL(updateChoice)
+           END-IF
            IF entryIndex >= 1 AND entryIndex <= experienceCount
                MOVE "Enter new Job Title (or press Enter to keep current):" TO messageVar
                PERFORM displayAndWrite
@@ -1145,11 +2233,10 @@
            PERFORM displayAndWrite
 
            PERFORM VARYING j FROM 1 BY 1 UNTIL j > experienceCount
-               MOVE SPACES TO tempString
-               MOVE j TO tempString(1:1)
+               MOVE j TO entryNumDisplay
                MOVE SPACES TO messageVar
                STRING "  " DELIMITED BY SIZE
-                      tempString(1:1) DELIMITED BY SIZE
+                      FUNCTION TRIM(entryNumDisplay) DELIMITED BY SIZE
                       ". " DELIMITED BY SIZE
                       expTitle(j) DELIMITED BY SPACES
                       " at " DELIMITED BY SIZE
@@ -1161,7 +2248,8 @@
 
            MOVE "Enter the number of the entry to delete (1-" TO messageVar
            PERFORM displayAndWrite
-           MOVE experienceCount TO messageVar
+           MOVE experienceCount TO countDisplay
+           MOVE FUNCTION TRIM(countDisplay) TO messageVar
            PERFORM displayAndWrite
            MOVE "):" TO messageVar
            PERFORM displayAndWrite
@@ -1172,7 +2260,9 @@
            END-READ
 
            MOVE 0 TO entryIndex
-           MOVE updateChoice(1:1) TO entryIndex
+           IF FUNCTION TRIM(updateChoice) IS NUMERIC
+               COMPUTE entryIndex = FUNCTION NUMVAL(updateChoice)
+           END-IF
            IF entryIndex >= 1 AND entryIndex <= experienceCount
                PERFORM VARYING j FROM entryIndex BY 1 UNTIL j >= experienceCount
                    MOVE expTitle(j + 1)  TO expTitle(j)
@@ -1203,11 +2293,10 @@
            PERFORM displayAndWrite
 
            PERFORM VARYING j FROM 1 BY 1 UNTIL j > educationCount
-               MOVE SPACES TO tempString
-               MOVE j TO tempString(1:1)
+               MOVE j TO entryNumDisplay
                MOVE SPACES TO messageVar
                STRING "  " DELIMITED BY SIZE
-                      tempString(1:1) DELIMITED BY SIZE
+                      FUNCTION TRIM(entryNumDisplay) DELIMITED BY SIZE
                       ". " DELIMITED BY SIZE
                       eduDegree(j) DELIMITED BY SPACES
                       " from " DELIMITED BY SIZE
@@ -1219,7 +2308,8 @@
 
            MOVE "Enter the number of the entry to update (1-" TO messageVar
            PERFORM displayAndWrite
-           MOVE educationCount TO messageVar
+           MOVE educationCount TO countDisplay
+           MOVE FUNCTION TRIM(countDisplay) TO messageVar
            PERFORM displayAndWrite
            MOVE "):" TO messageVar
            PERFORM displayAndWrite
@@ -1230,7 +2320,9 @@
            END-READ
 
            MOVE 0 TO entryIndex
-           MOVE updateChoice(1:1) TO entryIndex
+           IF FUNCTION TRIM(updateChoice) IS NUMERIC
+               COMPUTE entryIndex = FUNCTION NUMVAL(updateChoice)
+           END-IF
            IF entryIndex >= 1 AND entryIndex <= educationCount
                MOVE "Enter new Degree (or press Enter to keep current):" TO messageVar
                PERFORM displayAndWrite
@@ -1281,11 +2373,10 @@
            PERFORM displayAndWrite
 
            PERFORM VARYING j FROM 1 BY 1 UNTIL j > educationCount
-               MOVE SPACES TO tempString
-               MOVE j TO tempString(1:1)
+               MOVE j TO entryNumDisplay
                MOVE SPACES TO messageVar
                STRING "  " DELIMITED BY SIZE
-                      tempString(1:1) DELIMITED BY SIZE
+                      FUNCTION TRIM(entryNumDisplay) DELIMITED BY SIZE
                       ". " DELIMITED BY SIZE
                       eduDegree(j) DELIMITED BY SPACES
                       " from " DELIMITED BY SIZE
@@ -1297,7 +2388,8 @@
 
            MOVE "Enter the number of the entry to delete (1-" TO messageVar
            PERFORM displayAndWrite
-           MOVE educationCount TO messageVar
+           MOVE educationCount TO countDisplay
+           MOVE FUNCTION TRIM(countDisplay) TO messageVar
            PERFORM displayAndWrite
            MOVE "):" TO messageVar
            PERFORM displayAndWrite
@@ -1308,7 +2400,9 @@
            END-READ
 
            MOVE 0 TO entryIndex
-           MOVE updateChoice(1:1) TO entryIndex
+           IF FUNCTION TRIM(updateChoice) IS NUMERIC
+               COMPUTE entryIndex = FUNCTION NUMVAL(updateChoice)
+           END-IF
            IF entryIndex >= 1 AND entryIndex <= educationCount
                PERFORM VARYING j FROM entryIndex BY 1 UNTIL j >= educationCount
                    MOVE eduDegree(j + 1)    TO eduDegree(j)
@@ -1327,6 +2421,7 @@
        findProfile.
            MOVE "N" TO profileFound
            MOVE "N" TO endOfFile
+           PERFORM ensureProfileFileExists
            OPEN INPUT profileFile
            PERFORM UNTIL endOfFile = "Y"
                READ profileFile INTO profileRecord
@@ -1347,6 +2442,127 @@
                EXIT PARAGRAPH
            END-IF
 
+           PERFORM viewTargetProfileAndConnect
+           EXIT.
+
+       findProfileByCriteria.
+           MOVE "Enter university (or 0 for any):" TO messageVar
+           PERFORM displayAndWrite
+           READ userInputFile INTO userInputRecord
+               AT END EXIT PARAGRAPH
+               NOT AT END MOVE userInputRecord TO queryUniversity
+           END-READ
+           IF FUNCTION TRIM(queryUniversity) = "0"
+               MOVE SPACES TO queryUniversity
+           END-IF
+
+           MOVE "Enter major (or 0 for any):" TO messageVar
+           PERFORM displayAndWrite
+           READ userInputFile INTO userInputRecord
+               AT END EXIT PARAGRAPH
+               NOT AT END MOVE userInputRecord TO queryMajor
+           END-READ
+           IF FUNCTION TRIM(queryMajor) = "0"
+               MOVE SPACES TO queryMajor
+           END-IF
+
+           MOVE ZEROS TO queryGradYearFrom
+           MOVE "Enter earliest graduation year to include (or 0 for any):" TO messageVar
+           PERFORM displayAndWrite
+           READ userInputFile INTO userInputRecord
+               AT END EXIT PARAGRAPH
+               NOT AT END
+                   MOVE userInputRecord(1:4) TO tempYearX
+                   IF tempYearX IS NUMERIC
+                       COMPUTE queryGradYearFrom = FUNCTION NUMVAL(tempYearX)
+                   END-IF
+           END-READ
+
+           MOVE ZEROS TO queryGradYearTo
+           MOVE "Enter latest graduation year to include (or 0 for any):" TO messageVar
+           PERFORM displayAndWrite
+           READ userInputFile INTO userInputRecord
+               AT END EXIT PARAGRAPH
+               NOT AT END
+                   MOVE userInputRecord(1:4) TO tempYearX
+                   IF tempYearX IS NUMERIC
+                       COMPUTE queryGradYearTo = FUNCTION NUMVAL(tempYearX)
+                   END-IF
+           END-READ
+
+           MOVE 0 TO matchCount
+           MOVE "N" TO endOfFile
+           PERFORM ensureProfileFileExists
+           OPEN INPUT profileFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ profileFile INTO profileRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END
+                       MOVE ZEROS TO tempYear
+                       MOVE profileRecord(171:4) TO tempYearX
+                       IF tempYearX IS NUMERIC
+                           COMPUTE tempYear = FUNCTION NUMVAL(tempYearX)
+                       END-IF
+                       IF (queryUniversity = SPACES OR
+                           FUNCTION TRIM(profileRecord(91:50)) = FUNCTION TRIM(queryUniversity))
+                        AND (queryMajor = SPACES OR
+                           FUNCTION TRIM(profileRecord(141:30)) = FUNCTION TRIM(queryMajor))
+                        AND (queryGradYearFrom = 0 OR tempYear >= queryGradYearFrom)
+                        AND (queryGradYearTo = 0 OR tempYear <= queryGradYearTo)
+                        AND matchCount < 20
+                           ADD 1 TO matchCount
+                           MOVE profileRecord(1:30) TO matchUsername(matchCount)
+                           MOVE SPACES TO matchFullName(matchCount)
+                           STRING FUNCTION TRIM(profileRecord(31:30)) DELIMITED BY SIZE
+                                  " " DELIMITED BY SIZE
+                                  FUNCTION TRIM(profileRecord(61:30)) DELIMITED BY SIZE
+                             INTO matchFullName(matchCount)
+                           END-STRING
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE profileFile
+
+           IF matchCount = 0
+               MOVE "No profiles matched that search." TO messageVar
+               PERFORM displayAndWrite
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "--- Matching Profiles ---" TO messageVar
+           PERFORM displayAndWrite
+           PERFORM VARYING matchIndex FROM 1 BY 1 UNTIL matchIndex > matchCount
+               MOVE matchIndex TO entryNumDisplay
+               MOVE SPACES TO messageVar
+               STRING FUNCTION TRIM(entryNumDisplay) DELIMITED BY SIZE
+                      ". " DELIMITED BY SIZE
+                      FUNCTION TRIM(matchFullName(matchIndex)) DELIMITED BY SIZE
+                 INTO messageVar
+               END-STRING
+               PERFORM displayAndWrite
+           END-PERFORM
+
+           MOVE "Enter the number of a profile to view, or 0 to go back:" TO messageVar
+           PERFORM displayAndWrite
+           READ userInputFile INTO userInputRecord
+               AT END EXIT PARAGRAPH
+               NOT AT END MOVE userInputRecord TO matchChoice
+           END-READ
+
+           MOVE 0 TO matchIndex
+           IF FUNCTION TRIM(matchChoice) IS NUMERIC
+               COMPUTE matchIndex = FUNCTION NUMVAL(matchChoice)
+           END-IF
+
+           IF matchIndex < 1 OR matchIndex > matchCount
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE matchUsername(matchIndex) TO targetUsername
+           PERFORM viewTargetProfileAndConnect
+           EXIT.
+
+       viewTargetProfileAndConnect.
            MOVE inputUsername TO originalUsername
            MOVE targetUsername TO inputUsername
            PERFORM viewProfile
@@ -1373,6 +2589,7 @@
 
            MOVE "N" TO pendingRequestsFound
            MOVE "N" TO endOfFile
+           PERFORM ensureConnectionFileExists
            OPEN INPUT connectionFile
            PERFORM UNTIL endOfFile = "Y"
                READ connectionFile INTO connectionRecord
@@ -1415,6 +2632,7 @@
            MOVE "N" TO endOfFile
 
            *> (1) Check duplicates in pending (either direction)
+           PERFORM ensureConnectionFileExists
            OPEN INPUT connectionFile
            PERFORM UNTIL endOfFile = "Y"
                READ connectionFile INTO existingConnectionRecord
@@ -1437,6 +2655,7 @@
            *> (2) Check duplicates in established (either direction)
            IF requestAlreadyExists = "N"
                MOVE "N" TO endOfFile
+               PERFORM ensureEstablishedConnectionFileExists
                OPEN INPUT establishedConnectionFile
                PERFORM UNTIL endOfFile = "Y"
                    READ establishedConnectionFile INTO establishedConnectionRecord
@@ -1459,6 +2678,7 @@
 
            *> (3) Append pending request
            IF requestAlreadyExists = "N"
+               PERFORM ensureConnectionFileExists
                OPEN EXTEND connectionFile
                MOVE originalUsername TO senderUsername
                MOVE '|'              TO sep1
@@ -1473,6 +2693,15 @@
                  INTO messageVar
                END-STRING
                PERFORM displayAndWrite
+
+               MOVE "CONN_REQUEST" TO auditAction
+               MOVE originalUsername TO auditActor
+               MOVE SPACES TO auditDetail
+               STRING "request sent to " DELIMITED BY SIZE
+                      FUNCTION TRIM(targetUsername) DELIMITED BY SIZE
+                 INTO auditDetail
+               END-STRING
+               PERFORM writeAuditEntry
            END-IF
            EXIT.
 
@@ -1483,6 +2712,7 @@
            MOVE SPACES TO user2Username
 
            *> 1) Scan for the FIRST pending request for this user
+           PERFORM ensureConnectionFileExists
            OPEN INPUT connectionFile
            PERFORM UNTIL endOfFile = "Y"
                READ connectionFile INTO connectionRecord
@@ -1544,6 +2774,7 @@
 
        acceptConnectionRequest.
            *> Step 1: Add both directions to established
+           PERFORM ensureEstablishedConnectionFileExists
            OPEN EXTEND establishedConnectionFile
 
            MOVE user1Username TO connectedUser1
@@ -1560,6 +2791,7 @@
 
            *> Step 2: Remove this pending request from connectionFile
            MOVE "N" TO endOfFile
+           PERFORM ensureConnectionFileExists
            OPEN INPUT  connectionFile
            OPEN OUTPUT tempConnectionFile
 
@@ -1592,10 +2824,20 @@
 
            CLOSE connectionFile
            CLOSE tempConnectionFile
+
+           MOVE "CONN_ACCEPT" TO auditAction
+           MOVE user2Username TO auditActor
+           MOVE SPACES TO auditDetail
+           STRING "accepted request from " DELIMITED BY SIZE
+                  FUNCTION TRIM(user1Username) DELIMITED BY SIZE
+             INTO auditDetail
+           END-STRING
+           PERFORM writeAuditEntry
            EXIT.
 
        rejectConnectionRequest.
            MOVE "N" TO endOfFile
+           PERFORM ensureConnectionFileExists
            OPEN INPUT  connectionFile
            OPEN OUTPUT tempConnectionFile
 
@@ -1625,6 +2867,15 @@
            END-PERFORM
            CLOSE connectionFile
            CLOSE tempConnectionFile
+
+           MOVE "CONN_REJECT" TO auditAction
+           MOVE user2Username TO auditActor
+           MOVE SPACES TO auditDetail
+           STRING "rejected request from " DELIMITED BY SIZE
+                  FUNCTION TRIM(user1Username) DELIMITED BY SIZE
+             INTO auditDetail
+           END-STRING
+           PERFORM writeAuditEntry
            EXIT.
 
        viewMyNetwork.
@@ -1634,6 +2885,7 @@
            MOVE "N" TO pendingRequestsFound
            MOVE "N" TO endOfFile
 
+           PERFORM ensureEstablishedConnectionFileExists
            OPEN INPUT establishedConnectionFile
            PERFORM UNTIL endOfFile = "Y"
                READ establishedConnectionFile INTO establishedConnectionRecord
@@ -1660,6 +2912,7 @@
 
        displayConnectionInfo.
            MOVE "N" TO endOfFile
+           PERFORM ensureProfileFileExists
            OPEN INPUT profileFile
            PERFORM UNTIL endOfFile = "Y"
                READ profileFile INTO profileRecord
@@ -1685,3 +2938,165 @@
            END-PERFORM
            CLOSE profileFile
            EXIT.
+
+       messagesMenu.
+           MOVE "N" TO exitMessages
+           PERFORM UNTIL exitMessages = "Y"
+               MOVE "=== MESSAGES ===" TO messageVar
+               PERFORM displayAndWrite
+               MOVE "1. Send a Message" TO messageVar
+               PERFORM displayAndWrite
+               MOVE "2. View Inbox" TO messageVar
+               PERFORM displayAndWrite
+               MOVE "3. View Outbox" TO messageVar
+               PERFORM displayAndWrite
+               MOVE "0. Go Back" TO messageVar
+               PERFORM displayAndWrite
+
+               READ userInputFile INTO userInputRecord
+                   AT END MOVE "Y" TO exitMessages
+                   NOT AT END MOVE userInputRecord TO messagesMenuChoice
+               END-READ
+
+               EVALUATE FUNCTION TRIM(messagesMenuChoice)
+                   WHEN "0" WHEN "Go Back" MOVE "Y" TO exitMessages
+                   WHEN "1" WHEN "Send a Message" PERFORM sendMessageEntry
+                   WHEN "2" WHEN "View Inbox" PERFORM viewInbox
+                   WHEN "3" WHEN "View Outbox" PERFORM viewOutbox
+                   WHEN OTHER
+                       MOVE "Invalid choice, please try again." TO messageVar
+                       PERFORM displayAndWrite
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       sendMessageEntry.
+           MOVE "Enter the username to message:" TO messageVar
+           PERFORM displayAndWrite
+           READ userInputFile INTO userInputRecord
+               AT END EXIT PARAGRAPH
+               NOT AT END MOVE userInputRecord TO msgRecipientChoice
+           END-READ
+
+           IF FUNCTION TRIM(msgRecipientChoice) = FUNCTION TRIM(inputUsername)
+               MOVE "You cannot message yourself." TO messageVar
+               PERFORM displayAndWrite
+               EXIT PARAGRAPH
+           END-IF
+
+           *> Messaging is gated to established connections only
+           MOVE "N" TO msgConnectionFound
+           MOVE "N" TO endOfFile
+           PERFORM ensureEstablishedConnectionFileExists
+           OPEN INPUT establishedConnectionFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ establishedConnectionFile INTO establishedConnectionRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END
+                       MOVE establishedConnectionRecord TO establishedConnectionData
+                       IF FUNCTION TRIM(connectedUser1) = FUNCTION TRIM(inputUsername)
+                        AND FUNCTION TRIM(connectedUser2) = FUNCTION TRIM(msgRecipientChoice)
+                           MOVE "Y" TO msgConnectionFound
+                           MOVE "Y" TO endOfFile
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE establishedConnectionFile
+
+           IF msgConnectionFound = "N"
+               MOVE "You can only message users in your established network." TO messageVar
+               PERFORM displayAndWrite
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Enter your message:" TO messageVar
+           PERFORM displayAndWrite
+           READ userInputFile INTO userInputRecord
+               AT END EXIT PARAGRAPH
+               NOT AT END MOVE userInputRecord TO msgBodyChoice
+           END-READ
+
+           PERFORM ensureMessageFileExists
+           OPEN EXTEND messageFile
+           MOVE inputUsername       TO msgSender
+           MOVE msgRecipientChoice  TO msgRecipient
+           MOVE FUNCTION CURRENT-DATE(1:14) TO msgTimestamp
+           MOVE msgBodyChoice       TO msgBody
+           WRITE messageRecord FROM messageData
+           CLOSE messageFile
+
+           MOVE "Message sent." TO messageVar
+           PERFORM displayAndWrite
+           EXIT.
+
+       viewInbox.
+           MOVE "=== INBOX ===" TO messageVar
+           PERFORM displayAndWrite
+
+           MOVE "N" TO inboxFound
+           MOVE "N" TO endOfFile
+           PERFORM ensureMessageFileExists
+           OPEN INPUT messageFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ messageFile INTO messageRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END
+                       MOVE messageRecord TO messageData
+                       IF FUNCTION TRIM(msgRecipient) = FUNCTION TRIM(inputUsername)
+                           MOVE SPACES TO messageVar
+                           STRING "[" DELIMITED BY SIZE
+                                  FUNCTION TRIM(msgTimestamp) DELIMITED BY SIZE
+                                  "] " DELIMITED BY SIZE
+                                  FUNCTION TRIM(msgSender) DELIMITED BY SIZE
+                                  ": " DELIMITED BY SIZE
+                                  FUNCTION TRIM(msgBody) DELIMITED BY SIZE
+                             INTO messageVar
+                           END-STRING
+                           PERFORM displayAndWrite
+                           MOVE "Y" TO inboxFound
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE messageFile
+
+           IF inboxFound = "N"
+               MOVE "You have no messages." TO messageVar
+               PERFORM displayAndWrite
+           END-IF
+           EXIT.
+
+       viewOutbox.
+           MOVE "=== OUTBOX ===" TO messageVar
+           PERFORM displayAndWrite
+
+           MOVE "N" TO outboxFound
+           MOVE "N" TO endOfFile
+           PERFORM ensureMessageFileExists
+           OPEN INPUT messageFile
+           PERFORM UNTIL endOfFile = "Y"
+               READ messageFile INTO messageRecord
+                   AT END MOVE "Y" TO endOfFile
+                   NOT AT END
+                       MOVE messageRecord TO messageData
+                       IF FUNCTION TRIM(msgSender) = FUNCTION TRIM(inputUsername)
+                           MOVE SPACES TO messageVar
+                           STRING "[" DELIMITED BY SIZE
+                                  FUNCTION TRIM(msgTimestamp) DELIMITED BY SIZE
+                                  "] to " DELIMITED BY SIZE
+                                  FUNCTION TRIM(msgRecipient) DELIMITED BY SIZE
+                                  ": " DELIMITED BY SIZE
+                                  FUNCTION TRIM(msgBody) DELIMITED BY SIZE
+                             INTO messageVar
+                           END-STRING
+                           PERFORM displayAndWrite
+                           MOVE "Y" TO outboxFound
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE messageFile
+
+           IF outboxFound = "N"
+               MOVE "You have not sent any messages." TO messageVar
+               PERFORM displayAndWrite
+           END-IF
+           EXIT.
